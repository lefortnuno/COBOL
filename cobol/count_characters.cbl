@@ -4,34 +4,392 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Fichier ASSIGN TO "../files/count_characters.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Fichier ASSIGN TO DYNAMIC CheminFichier
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutFichier.
+
+           SELECT ListeFichiers ASSIGN TO "../files/file_list.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutListe.
+
+           SELECT Historique
+               ASSIGN TO "../files/count_characters_history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutHistorique.
+
+           SELECT PointControle ASSIGN TO DYNAMIC CheminPointCtl
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutCkpt.
+
+           SELECT FichierControle
+               ASSIGN TO DYNAMIC CheminControle
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutControle.
+
+           SELECT JournalAudit
+               ASSIGN TO "../files/audit_trail.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutAudit.
 
        DATA DIVISION.
        FILE SECTION.
        FD Fichier.
        01 LigneFichier         PIC X(1024).
 
+       FD ListeFichiers.
+       01 LigneListe           PIC X(100).
+
+       FD Historique.
+       01 LigneHistorique      PIC X(160).
+
+       FD PointControle.
+       01 LignePointControle   PIC X(63).
+
+       FD FichierControle.
+       01 LigneControle        PIC X(9).
+
+       FD JournalAudit.
+       01 LigneAudit           PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 RepertoireFichiers   PIC X(9) VALUE "../files/".
+       01 NomFichier           PIC X(80) VALUE SPACES.
+       01 CheminFichier        PIC X(100) VALUE SPACES.
+       01 ModeTous             PIC X VALUE 'N'.
+           88 MODE-TOUS-FICHIERS VALUE 'O'.
        01 FinFichier           PIC X VALUE 'N'.
+       01 FinListe             PIC X VALUE 'N'.
+       01 StatutFichier        PIC XX.
+       01 StatutListe          PIC XX.
        01 CompteurCaracteres   PIC 9(9) VALUE 0.
+       01 CompteurMots         PIC 9(9) VALUE 0.
+       01 CompteurLignes       PIC 9(9) VALUE 0.
+       01 CompteurAlpha        PIC 9(9) VALUE 0.
+       01 CompteurNumerique    PIC 9(9) VALUE 0.
+       01 CompteurEspaces      PIC 9(9) VALUE 0.
+       01 CompteurAutres       PIC 9(9) VALUE 0.
+       01 EnMot                PIC X VALUE 'N'.
        01 LongueurLigne        PIC 9(4) VALUE 0.
-       01 Index                PIC 9(4) VALUE 0.
+       01 Indice                PIC 9(4) VALUE 0.
+       01 CaractereCourant     PIC X.
+       01 StatutHistorique     PIC XX.
+       01 DateJour             PIC 9(8).
+       01 HeureJour            PIC 9(8).
+       01 ZoneHistorique       PIC X(160) VALUE SPACES.
+       01 CheminPointCtl       PIC X(110) VALUE SPACES.
+       01 StatutCkpt           PIC XX.
+       01 LigneCkpt            PIC X(63) VALUE SPACES.
+       01 DonneesCkpt.
+           05 CKPT-LigneNum    PIC 9(9).
+           05 CKPT-Car         PIC 9(9).
+           05 CKPT-Mots        PIC 9(9).
+           05 CKPT-Alpha       PIC 9(9).
+           05 CKPT-Numerique   PIC 9(9).
+           05 CKPT-Espaces     PIC 9(9).
+           05 CKPT-Autres      PIC 9(9).
+       01 LigneDebutReprise    PIC 9(9) VALUE 0.
+       01 CompteurSkip         PIC 9(9) VALUE 0.
+       01 IntervalleCkpt       PIC 9(4) VALUE 100.
+       01 CheminControle       PIC X(110) VALUE SPACES.
+       01 StatutControle       PIC XX.
+       01 CompteurAttendu      PIC 9(9) VALUE 0.
+       01 ControleTrouve       PIC X VALUE 'N'.
+       01 StatutAudit          PIC XX.
+       01 ZoneAudit            PIC X(80) VALUE SPACES.
+       01 TotalLignesRun       PIC 9(9) VALUE 0.
+       01 TotalCaracteresRun   PIC 9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01 ParmPasse.
+           05 ParmLongueur  PIC S9(4) COMP.
+           05 ParmTexte     PIC X(80).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING ParmPasse.
        Debut.
+           PERFORM ObtenirParametres
+           IF MODE-TOUS-FICHIERS
+               PERFORM TraiterRepertoire
+           ELSE
+               MOVE SPACES TO CheminFichier
+               STRING RepertoireFichiers DELIMITED BY SIZE
+                      NomFichier DELIMITED BY SPACE
+                      INTO CheminFichier
+               PERFORM TraiterUnFichier
+           END-IF
+           PERFORM EcrireAudit
+           STOP RUN.
+
+       ObtenirParametres.
+           MOVE SPACES TO NomFichier
+           IF ParmLongueur > 0 AND ParmLongueur NOT > 80
+               MOVE ParmTexte(1:ParmLongueur) TO NomFichier
+           END-IF
+           IF NomFichier = SPACES
+               ACCEPT NomFichier FROM COMMAND-LINE
+           END-IF
+           IF NomFichier = SPACES
+               DISPLAY "Nom du fichier a traiter (ou ALL) : "
+                   WITH NO ADVANCING
+               ACCEPT NomFichier
+           END-IF
+           IF NomFichier = SPACES
+               MOVE "count_characters.txt" TO NomFichier
+           END-IF
+           IF FUNCTION TRIM(FUNCTION UPPER-CASE(NomFichier)) = "ALL"
+               MOVE 'O' TO ModeTous
+           END-IF.
+
+       TraiterRepertoire.
+           MOVE 'N' TO FinListe
+           OPEN INPUT ListeFichiers
+           IF StatutListe NOT = "00"
+               DISPLAY "Aucun fichier a traiter - "
+                   "manifeste introuvable : "
+                   "../files/file_list.txt"
+           ELSE
+               PERFORM UNTIL FinListe = 'O'
+                   READ ListeFichiers
+                       AT END
+                           MOVE 'O' TO FinListe
+                       NOT AT END
+                           IF LigneListe NOT = SPACES
+                               MOVE SPACES TO NomFichier
+                               MOVE FUNCTION TRIM(LigneListe TRAILING)
+                                   TO NomFichier
+                               MOVE SPACES TO CheminFichier
+                               STRING RepertoireFichiers
+                                          DELIMITED BY SIZE
+                                      NomFichier DELIMITED BY SPACE
+                                      INTO CheminFichier
+                               PERFORM TraiterUnFichier
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ListeFichiers
+           END-IF.
+
+       TraiterUnFichier.
+           MOVE 'N' TO FinFichier
+           MOVE 0 TO CompteurCaracteres
+           MOVE 0 TO CompteurMots
+           MOVE 0 TO CompteurLignes
+           MOVE 0 TO CompteurAlpha
+           MOVE 0 TO CompteurNumerique
+           MOVE 0 TO CompteurEspaces
+           MOVE 0 TO CompteurAutres
+           MOVE 0 TO LigneDebutReprise
            OPEN INPUT Fichier
-           PERFORM UNTIL FinFichier = 'O'
-               READ Fichier
-                   AT END
-                       MOVE 'O' TO FinFichier
+           IF StatutFichier NOT = "00"
+               DISPLAY "Fichier introuvable - ignore : "
+                   FUNCTION TRIM(CheminFichier TRAILING)
+           ELSE
+               PERFORM ChargerPointControle
+               IF LigneDebutReprise > 0
+                   PERFORM VARYING CompteurSkip FROM 1 BY 1
+                           UNTIL CompteurSkip > LigneDebutReprise
+                           OR FinFichier = 'O'
+                       READ Fichier
+                           AT END
+                               MOVE 'O' TO FinFichier
+                       END-READ
+                   END-PERFORM
+               END-IF
+               PERFORM UNTIL FinFichier = 'O'
+                   READ Fichier
+                       AT END
+                           MOVE 'O' TO FinFichier
+                       NOT AT END
+                           ADD 1 TO CompteurLignes
+                           MOVE 'N' TO EnMot
+                           COMPUTE LongueurLigne =
+                               FUNCTION LENGTH(
+                                   FUNCTION TRIM(LigneFichier TRAILING))
+                           PERFORM VARYING Indice FROM 1 BY 1
+                                   UNTIL Indice > LongueurLigne
+                               MOVE LigneFichier(Indice:1)
+                                   TO CaractereCourant
+                               ADD 1 TO CompteurCaracteres
+                               IF CaractereCourant = SPACE
+                                   ADD 1 TO CompteurEspaces
+                                   MOVE 'N' TO EnMot
+                               ELSE
+                                   IF EnMot = 'N'
+                                       ADD 1 TO CompteurMots
+                                       MOVE 'O' TO EnMot
+                                   END-IF
+                                   IF CaractereCourant IS ALPHABETIC
+                                       ADD 1 TO CompteurAlpha
+                                   ELSE
+                                       IF CaractereCourant IS NUMERIC
+                                           ADD 1 TO CompteurNumerique
+                                       ELSE
+                                           ADD 1 TO CompteurAutres
+                                       END-IF
+                                   END-IF
+                               END-IF
+                           END-PERFORM
+                           COMPUTE Indice =
+                               FUNCTION MOD(CompteurLignes,
+                                   IntervalleCkpt)
+                           IF Indice = 0
+                               PERFORM EcrirePointControle
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Fichier
+               PERFORM EffacerPointControle
+               DISPLAY "Fichier              : "
+                   FUNCTION TRIM(CheminFichier TRAILING)
+               DISPLAY "Nombre de lignes    : " CompteurLignes
+               DISPLAY "Nombre de mots      : " CompteurMots
+               DISPLAY "Nombre de caractEres : " CompteurCaracteres
+               DISPLAY "  dont alphabetiques : " CompteurAlpha
+               DISPLAY "  dont numeriques    : " CompteurNumerique
+               DISPLAY "  dont espaces       : " CompteurEspaces
+               DISPLAY "  dont autres        : " CompteurAutres
+               PERFORM ReconcilierControle
+               PERFORM EcrireHistorique
+               ADD CompteurLignes     TO TotalLignesRun
+               ADD CompteurCaracteres TO TotalCaracteresRun
+           END-IF.
+
+       ReconcilierControle.
+           MOVE SPACES TO CheminControle
+           STRING FUNCTION TRIM(CheminFichier TRAILING)
+                      DELIMITED BY SIZE
+                  ".ctl" DELIMITED BY SIZE
+                  INTO CheminControle
+           MOVE 'N' TO ControleTrouve
+           OPEN INPUT FichierControle
+           IF StatutControle = "00"
+               READ FichierControle
                    NOT AT END
-                       COMPUTE LongueurLigne = FUNCTION LENGTH(LigneFichier)
-                       PERFORM VARYING Index FROM 1 BY 1 UNTIL Index > LongueurLigne
-                           ADD 1 TO CompteurCaracteres
-                       END-PERFORM
+                       COMPUTE CompteurAttendu =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(LigneControle TRAILING))
+                       MOVE 'O' TO ControleTrouve
                END-READ
-           END-PERFORM
-           CLOSE Fichier
-           DISPLAY "Nombre de caractEres : " CompteurCaracteres
-           STOP RUN.
+               CLOSE FichierControle
+           END-IF
+           IF ControleTrouve = 'O'
+               IF CompteurAttendu = CompteurCaracteres
+                   DISPLAY "Controle caracteres  : MATCH ("
+                       CompteurCaracteres ")"
+               ELSE
+                   DISPLAY "Controle caracteres  : MISMATCH - attendu "
+                       CompteurAttendu " obtenu "
+                       CompteurCaracteres
+               END-IF
+           END-IF.
+
+       ChargerPointControle.
+           MOVE SPACES TO CheminPointCtl
+           STRING FUNCTION TRIM(CheminFichier TRAILING)
+                      DELIMITED BY SIZE
+                  ".ckpt" DELIMITED BY SIZE
+                  INTO CheminPointCtl
+           OPEN INPUT PointControle
+           IF StatutCkpt = "00"
+               READ PointControle
+                   NOT AT END
+                       MOVE LignePointControle TO LigneCkpt
+                       MOVE LigneCkpt TO DonneesCkpt
+                       IF CKPT-LigneNum > 0
+                           MOVE CKPT-LigneNum TO LigneDebutReprise
+                           MOVE CKPT-LigneNum TO CompteurLignes
+                           MOVE CKPT-Car       TO CompteurCaracteres
+                           MOVE CKPT-Mots      TO CompteurMots
+                           MOVE CKPT-Alpha     TO CompteurAlpha
+                           MOVE CKPT-Numerique TO CompteurNumerique
+                           MOVE CKPT-Espaces   TO CompteurEspaces
+                           MOVE CKPT-Autres    TO CompteurAutres
+                       END-IF
+               END-READ
+               CLOSE PointControle
+           END-IF.
+
+       EcrirePointControle.
+           MOVE CompteurLignes     TO CKPT-LigneNum
+           MOVE CompteurCaracteres TO CKPT-Car
+           MOVE CompteurMots       TO CKPT-Mots
+           MOVE CompteurAlpha      TO CKPT-Alpha
+           MOVE CompteurNumerique  TO CKPT-Numerique
+           MOVE CompteurEspaces    TO CKPT-Espaces
+           MOVE CompteurAutres     TO CKPT-Autres
+           MOVE DonneesCkpt     TO LigneCkpt
+           OPEN OUTPUT PointControle
+           IF StatutCkpt NOT = "00"
+               DISPLAY "Point de controle non ecrit - statut : "
+                   StatutCkpt
+           ELSE
+               MOVE LigneCkpt TO LignePointControle
+               WRITE LignePointControle
+               CLOSE PointControle
+           END-IF.
+
+       EffacerPointControle.
+           MOVE 0 TO CKPT-LigneNum
+           MOVE 0 TO CKPT-Car
+           MOVE 0 TO CKPT-Mots
+           MOVE 0 TO CKPT-Alpha
+           MOVE 0 TO CKPT-Numerique
+           MOVE 0 TO CKPT-Espaces
+           MOVE 0 TO CKPT-Autres
+           MOVE DonneesCkpt TO LigneCkpt
+           OPEN OUTPUT PointControle
+           IF StatutCkpt NOT = "00"
+               DISPLAY "Point de controle non efface - statut : "
+                   StatutCkpt
+           ELSE
+               MOVE LigneCkpt TO LignePointControle
+               WRITE LignePointControle
+               CLOSE PointControle
+           END-IF.
+
+       EcrireHistorique.
+           ACCEPT DateJour FROM DATE YYYYMMDD
+           ACCEPT HeureJour FROM TIME
+           MOVE SPACES TO ZoneHistorique
+           STRING DateJour         DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  HeureJour        DELIMITED BY SIZE
+                  "  "                DELIMITED BY SIZE
+                  CheminFichier    DELIMITED BY SPACE
+                  "  LIGNES="         DELIMITED BY SIZE
+                  CompteurLignes      DELIMITED BY SIZE
+                  "  CARACTERES="     DELIMITED BY SIZE
+                  CompteurCaracteres  DELIMITED BY SIZE
+                  INTO ZoneHistorique
+           OPEN EXTEND Historique
+           IF StatutHistorique NOT = "00"
+               OPEN OUTPUT Historique
+               CLOSE Historique
+               OPEN EXTEND Historique
+           END-IF
+           MOVE ZoneHistorique TO LigneHistorique
+           WRITE LigneHistorique
+           CLOSE Historique.
+
+       EcrireAudit.
+           ACCEPT DateJour FROM DATE YYYYMMDD
+           ACCEPT HeureJour FROM TIME
+           MOVE SPACES TO ZoneAudit
+           STRING "CountCharacters"   DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  DateJour         DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  HeureJour        DELIMITED BY SIZE
+                  "  LIGNES="         DELIMITED BY SIZE
+                  TotalLignesRun   DELIMITED BY SIZE
+                  "  CARACTERES="     DELIMITED BY SIZE
+                  TotalCaracteresRun DELIMITED BY SIZE
+                  INTO ZoneAudit
+           OPEN EXTEND JournalAudit
+           IF StatutAudit NOT = "00"
+               OPEN OUTPUT JournalAudit
+               CLOSE JournalAudit
+               OPEN EXTEND JournalAudit
+           END-IF
+           MOVE ZoneAudit TO LigneAudit
+           WRITE LigneAudit
+           CLOSE JournalAudit.

@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyCountReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ListeFichiers ASSIGN TO "../files/file_list.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutListe.
+
+           SELECT Fichier ASSIGN TO DYNAMIC CheminFichier
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatutFichier.
+
+           SELECT SortFile ASSIGN TO "SORTWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ListeFichiers.
+       01 LigneListe           PIC X(100).
+
+       FD Fichier.
+       01 LigneFichier         PIC X(1024).
+
+       SD SortFile.
+       01 SortEnreg.
+           05 SORT-Caracteres  PIC 9(9).
+           05 SORT-Lignes      PIC 9(9).
+           05 SORT-Fichier     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 RepertoireFichiers PIC X(9) VALUE "../files/".
+       01 NomFichier        PIC X(80) VALUE SPACES.
+       01 CheminFichier     PIC X(100) VALUE SPACES.
+       01 FinListe             PIC X VALUE 'N'.
+       01 StatutListe       PIC XX.
+       01 StatutFichier        PIC XX.
+       01 FichierTrouve        PIC X VALUE 'N'.
+       01 FinFichier           PIC X VALUE 'N'.
+       01 FinTri               PIC X VALUE 'N'.
+       01 CompteurCaracteres   PIC 9(9) VALUE 0.
+       01 CompteurLignes       PIC 9(9) VALUE 0.
+       01 LongueurLigne        PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Debut.
+           SORT SortFile
+               ON DESCENDING KEY SORT-Caracteres
+               INPUT PROCEDURE IS GenererDetail
+               OUTPUT PROCEDURE IS ImprimerRapport
+           STOP RUN.
+
+       GenererDetail.
+           MOVE 'N' TO FinListe
+           OPEN INPUT ListeFichiers
+           IF StatutListe NOT = "00"
+               DISPLAY "Aucun fichier a traiter - "
+                   "manifeste introuvable : "
+                   "../files/file_list.txt"
+           ELSE
+               PERFORM UNTIL FinListe = 'O'
+                   READ ListeFichiers
+                       AT END
+                           MOVE 'O' TO FinListe
+                       NOT AT END
+                           IF LigneListe NOT = SPACES
+                               PERFORM CompterUnFichier
+                               IF FichierTrouve = 'O'
+                                   MOVE CompteurCaracteres
+                                       TO SORT-Caracteres
+                                   MOVE CompteurLignes TO SORT-Lignes
+                                   MOVE NomFichier TO SORT-Fichier
+                                   RELEASE SortEnreg
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ListeFichiers
+           END-IF.
+
+       CompterUnFichier.
+           MOVE SPACES TO NomFichier
+           MOVE FUNCTION TRIM(LigneListe TRAILING) TO NomFichier
+           MOVE SPACES TO CheminFichier
+           STRING RepertoireFichiers DELIMITED BY SIZE
+                  NomFichier DELIMITED BY SPACE
+                  INTO CheminFichier
+           MOVE 'N' TO FinFichier
+           MOVE 'N' TO FichierTrouve
+           MOVE 0 TO CompteurCaracteres
+           MOVE 0 TO CompteurLignes
+           OPEN INPUT Fichier
+           IF StatutFichier NOT = "00"
+               DISPLAY "Fichier introuvable - ignore : "
+                   FUNCTION TRIM(CheminFichier TRAILING)
+           ELSE
+               MOVE 'O' TO FichierTrouve
+               PERFORM UNTIL FinFichier = 'O'
+                   READ Fichier
+                       AT END
+                           MOVE 'O' TO FinFichier
+                       NOT AT END
+                           ADD 1 TO CompteurLignes
+                           COMPUTE LongueurLigne =
+                               FUNCTION LENGTH(
+                                   FUNCTION TRIM(LigneFichier TRAILING))
+                           ADD LongueurLigne TO CompteurCaracteres
+                   END-READ
+               END-PERFORM
+               CLOSE Fichier
+           END-IF.
+
+       ImprimerRapport.
+           DISPLAY "============================================="
+           DISPLAY "RAPPORT CONSOLIDE DES COMPTAGES DE FICHIERS"
+           DISPLAY "  (tri decroissant sur le nombre de"
+               " caracteres)"
+           DISPLAY "============================================="
+           DISPLAY "FICHIER                  LIGNES    CARACTERES"
+           MOVE 'N' TO FinTri
+           PERFORM UNTIL FinTri = 'O'
+               RETURN SortFile
+                   AT END
+                       MOVE 'O' TO FinTri
+                   NOT AT END
+                       DISPLAY FUNCTION TRIM(SORT-Fichier TRAILING)
+                           " " SORT-Lignes " " SORT-Caracteres
+               END-RETURN
+           END-PERFORM
+           DISPLAY "=============================================".

@@ -0,0 +1,7 @@
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+      * EMPLOYE.CPY - Enregistrement du fichier maitre des employes
+       01   EMPLOYE-ENREG.
+           05   EMP-ID             PIC 9(6).
+           05   EMP-NOM            PIC X(20).
+           05   EMP-PRENOM         PIC X(15).
+           05   EMP-SERVICE        PIC X(10).

@@ -2,17 +2,175 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL002.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeMaster
+               ASSIGN TO "../files/employee_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-StatutFichier.
+
+           SELECT JournalAudit
+               ASSIGN TO "../files/audit_trail.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-StatutAudit.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeMaster.
+       01   EMPLOYE-LIGNE          PIC X(51).
+
+       FD  JournalAudit.
+       01   LigneAudit             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01   WS-PRENOM PIC X(7).
+       01   WS-FinFichier PIC X VALUE 'N'.
+       01   WS-StatutFichier PIC XX.
+
+       01   WS-Mode PIC X VALUE 'F'.
+           88   WS-MODE-INTERACTIF VALUE 'I'.
+           88   WS-MODE-FICHIER    VALUE 'F'.
+
+       01   WS-FinSaisie PIC X VALUE 'N'.
+       01   WS-SaisieId  PIC X(6) VALUE SPACES.
+       01   WS-NombreEntrees PIC 9(2) VALUE 0.
+       01   WS-MaxEntrees    PIC 9(2) VALUE 20.
+       01   WS-Idx           PIC 9(2) VALUE 0.
+       01   WS-NombreAffiches PIC 9(4) VALUE 0.
+
+       01   WS-StatutAudit   PIC XX.
+       01   WS-LigneAudit    PIC X(80) VALUE SPACES.
+       01   WS-DateJour      PIC 9(8).
+       01   WS-HeureJour     PIC 9(8).
+
+       01   WS-TABLE-EMPLOYES.
+           05   WS-ENTREE OCCURS 20 TIMES.
+               10   TAB-EMP-ID       PIC 9(6).
+               10   TAB-EMP-NOM      PIC X(20).
+               10   TAB-EMP-PRENOM   PIC X(15).
+               10   TAB-EMP-SERVICE  PIC X(10).
+
+      * EMPLOYE-ENREG - ZONE DE TRAVAIL COURANTE AFFICHEE PAR
+      * 8000-AFFICHAGE, ALIMENTEE SOIT DEPUIS EmployeMaster, SOIT
+      * DEPUIS LA TABLE DE SAISIE INTERACTIVE WS-TABLE-EMPLOYES.
+           COPY EMPLOYE.
 
-       PROCEDURE DIVISION.
-            MOVE 'TROFEL' TO WS-PRENOM
-            PERFORM 8000-AFFICHAGE-DEB
-                THRU 8000-AFFICHAGE-FIN
+       LINKAGE SECTION.
+       01   WS-ParmPasse.
+           05   WS-ParmLongueur  PIC S9(4) COMP.
+           05   WS-ParmTexte     PIC X(80).
+
+       PROCEDURE DIVISION USING WS-ParmPasse.
+            MOVE SPACES TO WS-Mode
+            IF WS-ParmLongueur > 0
+                MOVE WS-ParmTexte(1:1) TO WS-Mode
+            END-IF
+            IF WS-Mode = SPACES
+                ACCEPT WS-Mode FROM COMMAND-LINE
+            END-IF
+            IF WS-Mode = SPACES
+                MOVE 'F' TO WS-Mode
+            END-IF
+
+            IF WS-MODE-INTERACTIF
+                PERFORM SAISIE-EMPLOYES-DEB
+                    THRU SAISIE-EMPLOYES-FIN
+                PERFORM AFFICHER-TABLE-DEB
+                    THRU AFFICHER-TABLE-FIN
+            ELSE
+                OPEN INPUT EmployeMaster
+                IF WS-StatutFichier NOT = "00"
+                    DISPLAY "FICHIER MAITRE INTROUVABLE : "
+                        "../files/employee_master.txt"
+                ELSE
+                    PERFORM UNTIL WS-FinFichier = 'O'
+                        READ EmployeMaster
+                            AT END
+                                MOVE 'O' TO WS-FinFichier
+                            NOT AT END
+                                MOVE EMPLOYE-LIGNE TO EMPLOYE-ENREG
+                                PERFORM 8000-AFFICHAGE-DEB
+                                    THRU 8000-AFFICHAGE-FIN
+                        END-READ
+                    END-PERFORM
+                    CLOSE EmployeMaster
+                END-IF
+            END-IF
+            PERFORM ECRIRE-AUDIT-DEB
+                THRU ECRIRE-AUDIT-FIN
             STOP RUN.
 
+        SAISIE-EMPLOYES-DEB.
+            MOVE 0 TO WS-NombreEntrees
+            MOVE 'N' TO WS-FinSaisie
+            DISPLAY "SAISIE INTERACTIVE DES EMPLOYES"
+            DISPLAY "(ID VIDE POUR TERMINER LA SAISIE)"
+            PERFORM UNTIL WS-FinSaisie = 'O'
+                    OR WS-NombreEntrees = WS-MaxEntrees
+                DISPLAY "ID EMPLOYE : " WITH NO ADVANCING
+                ACCEPT WS-SaisieId
+                IF WS-SaisieId = SPACES
+                    MOVE 'O' TO WS-FinSaisie
+                ELSE
+                    IF WS-SaisieId IS NOT NUMERIC
+                        DISPLAY "ID INVALIDE - CHIFFRES UNIQUEMENT, "
+                            "ENTREE IGNOREE"
+                    ELSE
+                        ADD 1 TO WS-NombreEntrees
+                        MOVE WS-SaisieId
+                            TO TAB-EMP-ID(WS-NombreEntrees)
+                        DISPLAY "NOM : " WITH NO ADVANCING
+                        ACCEPT TAB-EMP-NOM(WS-NombreEntrees)
+                        DISPLAY "PRENOM : " WITH NO ADVANCING
+                        ACCEPT TAB-EMP-PRENOM(WS-NombreEntrees)
+                        DISPLAY "SERVICE : " WITH NO ADVANCING
+                        ACCEPT TAB-EMP-SERVICE(WS-NombreEntrees)
+                    END-IF
+                END-IF
+            END-PERFORM.
+        SAISIE-EMPLOYES-FIN.
+            EXIT.
+
+        AFFICHER-TABLE-DEB.
+            PERFORM VARYING WS-Idx FROM 1 BY 1
+                    UNTIL WS-Idx > WS-NombreEntrees
+                MOVE TAB-EMP-ID(WS-Idx)      TO EMP-ID
+                MOVE TAB-EMP-NOM(WS-Idx)     TO EMP-NOM
+                MOVE TAB-EMP-PRENOM(WS-Idx)  TO EMP-PRENOM
+                MOVE TAB-EMP-SERVICE(WS-Idx) TO EMP-SERVICE
+                PERFORM 8000-AFFICHAGE-DEB
+                    THRU 8000-AFFICHAGE-FIN
+            END-PERFORM.
+        AFFICHER-TABLE-FIN.
+            EXIT.
+
         8000-AFFICHAGE-DEB.
-            DISPLAY WS-PRENOM.
+            DISPLAY EMP-ID " " EMP-NOM " " EMP-PRENOM
+                " " EMP-SERVICE
+            ADD 1 TO WS-NombreAffiches.
         8000-AFFICHAGE-FIN.
             EXIT.
+
+        ECRIRE-AUDIT-DEB.
+            ACCEPT WS-DateJour FROM DATE YYYYMMDD
+            ACCEPT WS-HeureJour FROM TIME
+            MOVE SPACES TO WS-LigneAudit
+            STRING "COBOL002"        DELIMITED BY SIZE
+                   " "               DELIMITED BY SIZE
+                   WS-DateJour       DELIMITED BY SIZE
+                   " "               DELIMITED BY SIZE
+                   WS-HeureJour      DELIMITED BY SIZE
+                   "  EMPLOYES="     DELIMITED BY SIZE
+                   WS-NombreAffiches DELIMITED BY SIZE
+                   INTO WS-LigneAudit
+            OPEN EXTEND JournalAudit
+            IF WS-StatutAudit NOT = "00"
+                OPEN OUTPUT JournalAudit
+                CLOSE JournalAudit
+                OPEN EXTEND JournalAudit
+            END-IF
+            MOVE WS-LigneAudit TO LigneAudit
+            WRITE LigneAudit
+            CLOSE JournalAudit.
+        ECRIRE-AUDIT-FIN.
+            EXIT.

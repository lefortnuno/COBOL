@@ -0,0 +1,15 @@
+//COUNTCHR JOB (ACCT),'COUNT CHARACTERS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CountCharacters AGAINST A SINGLE FILE IN files/.         *
+//* THE TARGET FILE NAME IS PASSED IN VIA PARM; IF PARM IS        *
+//* OMITTED THE PROGRAM PROMPTS AND READS THE NAME FROM SYSIN.    *
+//* PASS PARM='ALL' TO PROCESS EVERY FILE LISTED IN               *
+//* files/file_list.txt INSTEAD OF A SINGLE FILE.                 *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CountCharacters,PARM='count_characters.txt'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+count_characters.txt
+/*

@@ -0,0 +1,12 @@
+//NIGHTRPT JOB (ACCT),'NIGHTLY COUNT REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CONSOLIDATED NIGHTLY REPORT OVER EVERY FILE LISTED IN         *
+//* files/file_list.txt. ONE LINE PER FILE (NAME, LINE COUNT,     *
+//* CHARACTER COUNT), SORTED DESCENDING BY CHARACTER COUNT.       *
+//* THE SORT STEP IS PERFORMED IN-PROGRAM VIA THE COBOL SORT      *
+//* VERB; NO SEPARATE DFSORT STEP OR SORTWKnn DD IS REQUIRED.     *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=NightlyCountReport
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*

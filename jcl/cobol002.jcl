@@ -0,0 +1,11 @@
+//COBOL002 JOB (ACCT),'EMPLOYEE ROSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LISTS THE EMPLOYEE MASTER FILE, ONE LINE PER RECORD.          *
+//* PASS PARM='I' TO SWITCH TO INTERACTIVE ROSTER ENTRY INSTEAD   *
+//* OF READING THE MASTER FILE; PARM='F' OR OMITTED READS THE     *
+//* MASTER FILE AS BEFORE.                                        *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=COBOL002,PARM='F'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
